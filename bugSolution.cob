@@ -1,22 +1,502 @@
-01  WS-AREA.         
-    05 WS-DATA PIC 9(5) VALUE 99999. 
-    05 WS-COUNT PIC 9(2) VALUE 0. 
-    05 WS-SUM PIC 9(7) VALUE 0. 
-    05 WS-OVERFLOW-FLAG PIC 9 VALUE 0. 
-
-PROCEDURE DIVISION. 
-    PERFORM UNTIL WS-COUNT > 5 
-        ADD 1 TO WS-COUNT 
-        ADD WS-DATA TO WS-SUM 
-        IF WS-SUM > 9999999 THEN 
-            MOVE 1 TO WS-OVERFLOW-FLAG 
-            DISPLAY "Overflow detected!" 
-        END-IF 
-        DISPLAY "Iteration: " WS-COUNT " Sum: " WS-SUM 
-    END-PERFORM. 
-    IF WS-OVERFLOW-FLAG = 1 THEN 
-        DISPLAY "Program terminated due to overflow." 
-    ELSE 
-        DISPLAY "Program completed successfully." 
-    END-IF. 
-    STOP RUN. 
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNACCUM.
+      *
+      *  Daily transaction accumulator.  Reads one transaction record
+      *  per iteration from the daily transaction file and accumulates
+      *  the amount on each record into WS-SUM.  The loop is bounded
+      *  by end-of-file rather than a fixed iteration count.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+           SELECT RECON-FILE ASSIGN TO "RECONCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+           SELECT PARM-FILE ASSIGN TO "PARMCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRANS-RECORD.
+           05 TRANS-ID                PIC X(6).
+           05 TRANS-AMOUNT             PIC 9(5).
+           05 TRANS-CATEGORY           PIC X(2).
+           05 FILLER                   PIC X(67).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD               PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-COUNT                PIC 9(6) COMP-3.
+           05 CKPT-SUM                  PIC 9(15) COMP-3.
+           05 CKPT-PAGE-COUNT           PIC 9(3) COMP-3.
+           05 CKPT-LINE-COUNT           PIC 9(3) COMP-3.
+           05 CKPT-CATEGORY-COUNT       PIC 9(2) COMP-3.
+           05 CKPT-CATEGORY-TABLE.
+              10 CKPT-CATEGORY-ENTRY OCCURS 20 TIMES.
+                 15 CKPT-CAT-CODE       PIC X(2).
+                 15 CKPT-CAT-TOTAL      PIC 9(15) COMP-3.
+                 15 CKPT-CAT-COUNT      PIC 9(6) COMP-3.
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD.
+           05 EXC-ITERATION             PIC 9(6) COMP-3.
+           05 EXC-DATA                  PIC 9(5) COMP-3.
+           05 EXC-SUM                   PIC 9(15) COMP-3.
+
+       FD  RECON-FILE
+           RECORDING MODE IS F.
+       01  RECON-RECORD.
+           05 RECON-EXPECTED-COUNT      PIC 9(6).
+           05 RECON-EXPECTED-TOTAL      PIC 9(15).
+
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-RECORD.
+           05 PARM-RECORD-LIMIT         PIC 9(6).
+           05 PARM-OVERFLOW-CEILING     PIC 9(15).
+
+       FD  GL-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  GL-EXTRACT-RECORD.
+           05 GL-RUN-DATE                PIC X(10).
+           05 GL-FINAL-COUNT             PIC 9(6).
+           05 GL-FINAL-SUM               PIC 9(15).
+           05 GL-OVERFLOW-STATUS         PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA.
+           05 WS-DATA PIC 9(5) COMP-3 VALUE 0.
+           05 WS-COUNT PIC 9(6) COMP-3 VALUE 0.
+           05 WS-SUM PIC 9(15) COMP-3 VALUE 0.
+           05 WS-OVERFLOW-FLAG PIC 9 VALUE 0.
+
+       01  WS-FILE-STATUSES.
+           05 WS-TRANS-STATUS          PIC X(2) VALUE SPACES.
+           05 WS-REPORT-STATUS         PIC X(2) VALUE SPACES.
+           05 WS-CKPT-STATUS           PIC X(2) VALUE SPACES.
+           05 WS-EXC-STATUS            PIC X(2) VALUE SPACES.
+           05 WS-RECON-STATUS          PIC X(2) VALUE SPACES.
+           05 WS-PARM-STATUS           PIC X(2) VALUE SPACES.
+           05 WS-GL-STATUS             PIC X(2) VALUE SPACES.
+           05 WS-EOF-FLAG              PIC X(1) VALUE "N".
+              88 TRANS-EOF             VALUE "Y".
+           05 WS-RESTARTED-FLAG        PIC X(1) VALUE "N".
+
+       01  WS-RECON-FIELDS.
+           05 WS-RECON-MISMATCH-FLAG   PIC 9 VALUE 0.
+           05 WS-COUNT-DELTA           PIC S9(6) VALUE 0.
+           05 WS-SUM-DELTA             PIC S9(15) VALUE 0.
+
+       01  WS-CONTROL-PARMS.
+           05 WS-RECORD-LIMIT          PIC 9(6) VALUE 999999.
+           05 WS-OVERFLOW-CEILING      PIC 9(15) VALUE 9999999.
+
+       01  WS-CHECKPOINT-CONTROLS.
+           05 WS-CHECKPOINT-INTERVAL   PIC 9(2) VALUE 2.
+           05 WS-SKIP-COUNT            PIC 9(6) VALUE 0.
+
+       01  WS-CATEGORY-COUNT           PIC 9(2) VALUE 0.
+
+       01  WS-CATEGORY-TABLE.
+           05 WS-CATEGORY-ENTRY OCCURS 1 TO 20 TIMES
+                 DEPENDING ON WS-CATEGORY-COUNT
+                 INDEXED BY WS-CAT-IDX.
+              10 WS-CAT-CODE           PIC X(2).
+              10 WS-CAT-TOTAL          PIC 9(15) COMP-3 VALUE 0.
+              10 WS-CAT-COUNT          PIC 9(6) COMP-3 VALUE 0.
+
+       01  WS-RUN-DATE-FIELDS.
+           05 WS-CURRENT-DATE.
+              10 WS-CURR-YEAR          PIC 9(4).
+              10 WS-CURR-MONTH         PIC 9(2).
+              10 WS-CURR-DAY           PIC 9(2).
+           05 WS-RUN-DATE-DISPLAY      PIC X(10).
+
+       01  WS-REPORT-CONTROLS.
+           05 WS-LINE-COUNT            PIC 9(3) VALUE 0.
+           05 WS-PAGE-COUNT            PIC 9(3) VALUE 0.
+           05 WS-LINES-PER-PAGE        PIC 9(3) VALUE 60.
+
+       01  RPT-HEADER-1.
+           05 FILLER                   PIC X(20) VALUE
+              "DAILY TXN ACCUM RPT".
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 FILLER                   PIC X(10) VALUE "RUN DATE: ".
+           05 RPT-H1-RUN-DATE          PIC X(10).
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 FILLER                   PIC X(6) VALUE "PAGE: ".
+           05 RPT-H1-PAGE              PIC ZZ9.
+
+       01  RPT-HEADER-2.
+           05 FILLER                   PIC X(12) VALUE "ITERATION".
+           05 FILLER                   PIC X(20) VALUE "AMOUNT".
+           05 FILLER                   PIC X(20) VALUE "RUNNING SUM".
+
+       01  RPT-DETAIL-LINE.
+           05 RPT-DET-ITERATION        PIC ZZZZZ9.
+           05 FILLER                   PIC X(6) VALUE SPACES.
+           05 RPT-DET-AMOUNT           PIC ZZ,ZZ9.
+           05 FILLER                   PIC X(9) VALUE SPACES.
+           05 RPT-DET-SUM              PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+
+       01  RPT-TOTAL-LINE.
+           05 FILLER                   PIC X(12) VALUE "FINAL TOTAL:".
+           05 FILLER                   PIC X(5) VALUE SPACES.
+           05 RPT-TOT-SUM              PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+
+       01  RPT-CATEGORY-HEADER.
+           05 FILLER                   PIC X(12) VALUE "CATEGORY".
+           05 FILLER                   PIC X(10) VALUE "COUNT".
+           05 FILLER                   PIC X(20) VALUE "CATEGORY TOTAL".
+
+       01  RPT-CATEGORY-LINE.
+           05 RPT-CAT-CODE             PIC X(2).
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 RPT-CAT-COUNT            PIC ZZZZZ9.
+           05 FILLER                   PIC X(5) VALUE SPACES.
+           05 RPT-CAT-TOTAL            PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+
+       01  RPT-RECON-LINE.
+           05 RPT-RECON-TEXT           PIC X(45).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL TRANS-EOF OR WS-OVERFLOW-FLAG = 1
+                   OR WS-COUNT >= WS-RECORD-LIMIT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "FATAL: Unable to open transaction file TRANSIN"
+                   " - file status " WS-TRANS-STATUS
+               MOVE 20 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING WS-CURR-MONTH "/" WS-CURR-DAY "/" WS-CURR-YEAR
+               DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY
+           PERFORM 1020-READ-PARM-CARD
+           PERFORM 1050-CHECK-RESTART
+           IF WS-RESTARTED-FLAG = "Y"
+               OPEN EXTEND REPORT-FILE
+               IF WS-REPORT-STATUS NOT = "00"
+                   DISPLAY "FATAL: Unable to open report file RPTOUT"
+                       " for restart - file status " WS-REPORT-STATUS
+                   MOVE 20 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               OPEN EXTEND EXCEPTION-FILE
+               IF WS-EXC-STATUS NOT = "00"
+                   DISPLAY "FATAL: Unable to open exception file "
+                       "EXCFILE for restart - file status "
+                       WS-EXC-STATUS
+                   MOVE 20 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               IF WS-REPORT-STATUS NOT = "00"
+                   DISPLAY "FATAL: Unable to open report file RPTOUT"
+                       " - file status " WS-REPORT-STATUS
+                   MOVE 20 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT EXCEPTION-FILE
+               IF WS-EXC-STATUS NOT = "00"
+                   DISPLAY "FATAL: Unable to open exception file "
+                       "EXCFILE - file status " WS-EXC-STATUS
+                   MOVE 20 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+           PERFORM 1100-READ-TRANS.
+
+       1020-READ-PARM-CARD.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-RECORD-LIMIT TO WS-RECORD-LIMIT
+                       MOVE PARM-OVERFLOW-CEILING TO WS-OVERFLOW-CEILING
+                       DISPLAY "Control card loaded - Record limit: "
+                           WS-RECORD-LIMIT " Overflow ceiling: "
+                           WS-OVERFLOW-CEILING
+               END-READ
+               CLOSE PARM-FILE
+           ELSE
+               DISPLAY "No control card supplied - using defaults."
+           END-IF.
+
+       1050-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO WS-RESTARTED-FLAG
+                       MOVE CKPT-COUNT TO WS-COUNT
+                       MOVE CKPT-SUM TO WS-SUM
+                       MOVE CKPT-PAGE-COUNT TO WS-PAGE-COUNT
+                       MOVE CKPT-LINE-COUNT TO WS-LINE-COUNT
+                       MOVE CKPT-CATEGORY-COUNT TO WS-CATEGORY-COUNT
+                       PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                           UNTIL WS-CAT-IDX > WS-CATEGORY-COUNT
+                           MOVE CKPT-CAT-CODE(WS-CAT-IDX)
+                               TO WS-CAT-CODE(WS-CAT-IDX)
+                           MOVE CKPT-CAT-TOTAL(WS-CAT-IDX)
+                               TO WS-CAT-TOTAL(WS-CAT-IDX)
+                           MOVE CKPT-CAT-COUNT(WS-CAT-IDX)
+                               TO WS-CAT-COUNT(WS-CAT-IDX)
+                       END-PERFORM
+                       DISPLAY "Resuming from checkpoint - Count: "
+                           WS-COUNT " Sum: " WS-SUM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           MOVE WS-COUNT TO WS-SKIP-COUNT
+           PERFORM WS-SKIP-COUNT TIMES
+               PERFORM 1100-READ-TRANS
+           END-PERFORM.
+
+       1100-READ-TRANS.
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+               NOT AT END
+                   MOVE TRANS-AMOUNT TO WS-DATA
+           END-READ.
+
+       1200-WRITE-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-RUN-DATE-DISPLAY TO RPT-H1-RUN-DATE
+           MOVE WS-PAGE-COUNT TO RPT-H1-PAGE
+           IF WS-PAGE-COUNT = 1
+               WRITE REPORT-RECORD FROM RPT-HEADER-1
+           ELSE
+               WRITE REPORT-RECORD FROM RPT-HEADER-1
+                   AFTER ADVANCING PAGE
+           END-IF
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           WRITE REPORT-RECORD FROM RPT-HEADER-2
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE 4 TO WS-LINE-COUNT.
+
+       2000-PROCESS-TRANSACTIONS.
+           IF WS-LINE-COUNT = 0 OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1200-WRITE-HEADERS
+           END-IF
+           ADD 1 TO WS-COUNT
+               ON SIZE ERROR
+                   MOVE 1 TO WS-OVERFLOW-FLAG
+                   DISPLAY "Overflow detected!"
+                   PERFORM 2300-WRITE-EXCEPTION
+           END-ADD
+           ADD WS-DATA TO WS-SUM
+               ON SIZE ERROR
+                   MOVE 1 TO WS-OVERFLOW-FLAG
+                   DISPLAY "Overflow detected!"
+                   PERFORM 2300-WRITE-EXCEPTION
+           END-ADD
+           IF WS-SUM > WS-OVERFLOW-CEILING
+               MOVE 1 TO WS-OVERFLOW-FLAG
+               DISPLAY "Overflow ceiling breached!"
+               PERFORM 2300-WRITE-EXCEPTION
+           END-IF
+           PERFORM 2400-UPDATE-CATEGORY
+           DISPLAY "Iteration: " WS-COUNT " Sum: " WS-SUM
+           PERFORM 2100-WRITE-DETAIL-LINE
+           IF WS-OVERFLOW-FLAG = 1
+               EXIT PARAGRAPH
+           END-IF
+           IF FUNCTION MOD(WS-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2200-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 1100-READ-TRANS.
+
+       2100-WRITE-DETAIL-LINE.
+           MOVE WS-COUNT TO RPT-DET-ITERATION
+           MOVE WS-DATA TO RPT-DET-AMOUNT
+           MOVE WS-SUM TO RPT-DET-SUM
+           WRITE REPORT-RECORD FROM RPT-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       2200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-COUNT TO CKPT-COUNT
+           MOVE WS-SUM TO CKPT-SUM
+           MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT
+           MOVE WS-LINE-COUNT TO CKPT-LINE-COUNT
+           MOVE WS-CATEGORY-COUNT TO CKPT-CATEGORY-COUNT
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > WS-CATEGORY-COUNT
+               MOVE WS-CAT-CODE(WS-CAT-IDX)
+                   TO CKPT-CAT-CODE(WS-CAT-IDX)
+               MOVE WS-CAT-TOTAL(WS-CAT-IDX)
+                   TO CKPT-CAT-TOTAL(WS-CAT-IDX)
+               MOVE WS-CAT-COUNT(WS-CAT-IDX)
+                   TO CKPT-CAT-COUNT(WS-CAT-IDX)
+           END-PERFORM
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       2300-WRITE-EXCEPTION.
+           MOVE WS-COUNT TO EXC-ITERATION
+           MOVE WS-DATA TO EXC-DATA
+           MOVE WS-SUM TO EXC-SUM
+           WRITE EXCEPTION-RECORD.
+
+       2400-UPDATE-CATEGORY.
+           SET WS-CAT-IDX TO 1
+           SEARCH WS-CATEGORY-ENTRY
+               AT END
+                   IF WS-CATEGORY-COUNT < 20
+                       ADD 1 TO WS-CATEGORY-COUNT
+                       SET WS-CAT-IDX TO WS-CATEGORY-COUNT
+                       MOVE TRANS-CATEGORY TO WS-CAT-CODE(WS-CAT-IDX)
+                   ELSE
+                       DISPLAY "Category table full - category "
+                           TRANS-CATEGORY " exceeds the 20-category "
+                           "limit - rejecting record"
+                       MOVE 1 TO WS-OVERFLOW-FLAG
+                       PERFORM 2300-WRITE-EXCEPTION
+                       EXIT PARAGRAPH
+                   END-IF
+               WHEN WS-CAT-CODE(WS-CAT-IDX) = TRANS-CATEGORY
+                   CONTINUE
+           END-SEARCH
+           ADD WS-DATA TO WS-CAT-TOTAL(WS-CAT-IDX)
+           ADD 1 TO WS-CAT-COUNT(WS-CAT-IDX).
+
+       9000-TERMINATE.
+           CLOSE TRANS-FILE
+           CLOSE EXCEPTION-FILE
+           MOVE WS-SUM TO RPT-TOT-SUM
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           WRITE REPORT-RECORD FROM RPT-TOTAL-LINE
+           PERFORM 9200-WRITE-CATEGORY-REPORT
+           PERFORM 9300-RECONCILE
+           IF WS-RECON-MISMATCH-FLAG = 1
+               DISPLAY "GL extract suppressed - reconciliation "
+                   "discrepancy detected, review before posting."
+           ELSE
+               PERFORM 9400-WRITE-GL-EXTRACT
+           END-IF
+           CLOSE REPORT-FILE
+           IF WS-OVERFLOW-FLAG = 1 THEN
+               DISPLAY "Program terminated due to overflow."
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF TRANS-EOF
+                   PERFORM 9100-RESET-CHECKPOINT
+               ELSE
+                   PERFORM 2200-WRITE-CHECKPOINT
+                   DISPLAY "Record limit reached before end of file "
+                       "- checkpoint updated for next run"
+               END-IF
+               IF WS-RECON-MISMATCH-FLAG = 1
+                   DISPLAY "Program completed with reconciliation "
+                       "discrepancy."
+                   MOVE 12 TO RETURN-CODE
+               ELSE
+                   DISPLAY "Program completed successfully."
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       9100-RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       9200-WRITE-CATEGORY-REPORT.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           WRITE REPORT-RECORD FROM RPT-CATEGORY-HEADER
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > WS-CATEGORY-COUNT
+               MOVE WS-CAT-CODE(WS-CAT-IDX) TO RPT-CAT-CODE
+               MOVE WS-CAT-COUNT(WS-CAT-IDX) TO RPT-CAT-COUNT
+               MOVE WS-CAT-TOTAL(WS-CAT-IDX) TO RPT-CAT-TOTAL
+               WRITE REPORT-RECORD FROM RPT-CATEGORY-LINE
+           END-PERFORM.
+
+       9300-RECONCILE.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           OPEN INPUT RECON-FILE
+           IF WS-RECON-STATUS = "00"
+               READ RECON-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RECON-EXPECTED-COUNT NOT = WS-COUNT
+                           OR RECON-EXPECTED-TOTAL NOT = WS-SUM
+                           MOVE 1 TO WS-RECON-MISMATCH-FLAG
+                           COMPUTE WS-COUNT-DELTA =
+                               WS-COUNT - RECON-EXPECTED-COUNT
+                           COMPUTE WS-SUM-DELTA =
+                               WS-SUM - RECON-EXPECTED-TOTAL
+                           DISPLAY "RECONCILIATION DISCREPANCY - "
+                               "COUNT DELTA: " WS-COUNT-DELTA
+                               " SUM DELTA: " WS-SUM-DELTA
+                           MOVE "RECON MISMATCH - SEE JOB LOG"
+                               TO RPT-RECON-TEXT
+                       ELSE
+                           DISPLAY "Reconciliation OK."
+                           MOVE "RECONCILIATION: IN BALANCE"
+                               TO RPT-RECON-TEXT
+                       END-IF
+                       WRITE REPORT-RECORD FROM RPT-RECON-LINE
+               END-READ
+               CLOSE RECON-FILE
+           ELSE
+               DISPLAY "Reconciliation control file not available."
+               MOVE "RECONCILIATION: CONTROL FIGURE NOT SUPPLIED"
+                   TO RPT-RECON-TEXT
+               WRITE REPORT-RECORD FROM RPT-RECON-LINE
+           END-IF.
+
+       9400-WRITE-GL-EXTRACT.
+           OPEN OUTPUT GL-EXTRACT-FILE
+           MOVE WS-RUN-DATE-DISPLAY TO GL-RUN-DATE
+           MOVE WS-COUNT TO GL-FINAL-COUNT
+           MOVE WS-SUM TO GL-FINAL-SUM
+           IF WS-OVERFLOW-FLAG = 1
+               MOVE "Y" TO GL-OVERFLOW-STATUS
+           ELSE
+               MOVE "N" TO GL-OVERFLOW-STATUS
+           END-IF
+           WRITE GL-EXTRACT-RECORD
+           CLOSE GL-EXTRACT-FILE.
